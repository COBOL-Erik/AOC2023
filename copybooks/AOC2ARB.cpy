@@ -0,0 +1,28 @@
+      *    Shared color-matching working-storage layout for AOC2A and
+      *    AOC2B. Both programs COPY this into their 01 A-ARB group so
+      *    a fix to the color-matching fields (e.g. the A-UC
+      *    truncation workaround noted below) only has to be made once
+      *    instead of drifting out of sync between the two programs.
+      *    GAME-ID and SOURCE-FILE let downstream reports tie a
+      *    color-count record back to its originating game and input
+      *    file. See request 011.
+          05 AAA pic X(222).
+          05 A-DUMMY pic X.
+          05 A-IX pic S9(4) comp.
+          05 CNTL pic S9(4) comp.
+          05 A-UC pic X(4). *> Should be too short!
+             88 green value ' green'.
+             88 blue  value ' blue'.
+             88 red   value ' red'.
+          05 A-COLOR-CNT-X.
+             10 A-COLOR-CNT pic 999.
+      *    GAME-ID is plain 'GAME'+game-number in single-file mode;
+      *    in a CTLFIL batch run the game number alone repeats once
+      *    per file, so A-FILE-SEQ (the file's 1-based position in
+      *    CTLFIL, bumped by A-MAIN) is prefixed on to disambiguate
+      *    games from different files in TOPFIL/DTLFIL/FAILFIL/INVFIL.
+      *    See request 013/014/016 reconciliation.
+          05 GAME-ID        pic X(16).
+          05 SOURCE-FILE    pic X(60) value 'INFIL'.
+          05 A-FILE-SEQ     pic S9(4) comp value ZERO.
+          05 A-FILE-SEQ-ED  pic Z(3)9.
