@@ -0,0 +1,40 @@
+      *    Data-driven word-to-digit table for foundNumberWord: word
+      *    text (left-justified, space-padded), the word's length, and
+      *    the digit value it represents. Extending the recognized
+      *    vocabulary (e.g. adding "zero") means adding one more set of
+      *    FILLER entries here and bumping WT-COUNT, not editing the
+      *    function's procedure division. See request 018.
+       01 WT-COUNT pic 9 value 9.
+       01 WORD-TABLE-DATA.
+           05 filler pic X(5) value 'one'.
+           05 filler pic 9    value 3.
+           05 filler pic 9    value 1.
+           05 filler pic X(5) value 'two'.
+           05 filler pic 9    value 3.
+           05 filler pic 9    value 2.
+           05 filler pic X(5) value 'three'.
+           05 filler pic 9    value 5.
+           05 filler pic 9    value 3.
+           05 filler pic X(5) value 'four'.
+           05 filler pic 9    value 4.
+           05 filler pic 9    value 4.
+           05 filler pic X(5) value 'five'.
+           05 filler pic 9    value 4.
+           05 filler pic 9    value 5.
+           05 filler pic X(5) value 'six'.
+           05 filler pic 9    value 3.
+           05 filler pic 9    value 6.
+           05 filler pic X(5) value 'seven'.
+           05 filler pic 9    value 5.
+           05 filler pic 9    value 7.
+           05 filler pic X(5) value 'eight'.
+           05 filler pic 9    value 5.
+           05 filler pic 9    value 8.
+           05 filler pic X(5) value 'nine'.
+           05 filler pic 9    value 4.
+           05 filler pic 9    value 9.
+       01 WORD-TABLE redefines WORD-TABLE-DATA.
+           05 WORD-ENTRY occurs 9 times indexed by WT-IDX.
+              10 WT-WORD  pic X(5).
+              10 WT-LEN   pic 9.
+              10 WT-DIGIT pic 9.
