@@ -0,0 +1,183 @@
+       identification division.
+       program-id. AOCCTL.
+
+       environment division.
+       configuration section.
+       repository. function all intrinsic.
+       input-output section.
+       file-control.
+           select CSVFIL assign to 'aoc_totals.csv'
+           organization is line sequential
+           file status is CSV-FS.
+
+       data division.
+       file section.
+       FD  CSVFIL.
+       01  CSVREC            pic X(80).
+
+       working-storage section.
+       01 A-ARB.
+          05 CSV-FS          pic XX.
+          05 W-START-TS      pic X(21).
+          05 W-END-TS        pic X(21).
+          05 W-ELAPSED       pic S9(8) comp.
+          05 W-HH            pic 99.
+          05 W-MM            pic 99.
+          05 W-SS            pic 99.
+          05 W-HS            pic 99.
+          05 W-HH2           pic 99.
+          05 W-MM2           pic 99.
+          05 W-SS2           pic 99.
+          05 W-HS2           pic 99.
+          05 W-IX            pic S9(4) comp.
+          05 CSV-PROGRAM     pic X(8).
+          05 CSV-DATE        pic X(8).
+          05 CSV-TOTAL       pic X(20).
+          05 W-DAY1-INFIL    pic X(60).
+          05 W-DAY2-INFIL    pic X(60).
+
+      *    One row per step: the program-id CALLed, the final total it
+      *    reported (read back from the shared CSV extract it just
+      *    appended to, see request 017), and the wall-clock elapsed
+      *    hundredths AOCCTL itself measured around the CALL. See
+      *    request 019.
+       01 STEP-RESULTS.
+          05 STEP-ENTRY occurs 4 times.
+             10 ST-PROGRAM   pic X(8).
+             10 ST-TOTAL     pic X(20).
+             10 ST-ELAPSED   pic S9(8) comp.
+
+       01 SUMMARY-LINE.
+          05 SL-PROGRAM      pic X(8).
+          05 FILLER          pic X value ' '.
+          05 SL-TOTAL        pic X(20).
+          05 FILLER          pic X value ' '.
+          05 SL-ELAPSED      pic ZZZZZ9.
+
+       01 V-VAXLAR.
+          05 FILLER pic X    value ' '.
+             88 V-CSV-INIT   value ' '.
+             88 V-CSV-EOF    value 'E'.
+
+       procedure division.
+       A-MAIN section.
+           display 'AOCCTL'
+           move 'AOC1A' to ST-PROGRAM(1)
+           move 'AOC1B' to ST-PROGRAM(2)
+           move 'AOC2A' to ST-PROGRAM(3)
+           move 'AOC2B' to ST-PROGRAM(4)
+           perform GET-PAIR-INFIL-NAMES
+           perform varying W-IX from 1 by 1 until W-IX > 4
+              perform RUN-STEP
+           end-perform
+           perform WRITE-SUMMARY
+           goback
+           .
+
+      *    AOC1A/AOC1B (calibration digits) and AOC2A/AOC2B (cube
+      *    games) read structurally incompatible input formats, the
+      *    same reason jcl/AOCBATCH.jcl points STEP010/020 at
+      *    AOC.INPUT.DAY1 and STEP030/040 at AOC.INPUT.DAY2 instead of
+      *    one shared DD (request 004). AOCCTL CALLs all four in one
+      *    run-unit sharing a single DD_INFIL, so it needs its own pair
+      *    of overrides — DD_INFIL1 for the AOC1x pair, DD_INFIL2 for
+      *    the AOC2x pair — set into DD_INFIL before each pair's CALLs
+      *    in RUN-STEP. Falls back to the INFIL literal default used
+      *    everywhere else when neither is supplied, so a single-input
+      *    sample run behaves exactly as before. Added in review fixes
+      *    to request 019 (see IMPLEMENTATION_STATUS.md).
+       GET-PAIR-INFIL-NAMES section.
+           accept W-DAY1-INFIL from environment 'DD_INFIL1'
+              on exception
+                 move 'INFIL' to W-DAY1-INFIL
+           end-accept
+           accept W-DAY2-INFIL from environment 'DD_INFIL2'
+              on exception
+                 move 'INFIL' to W-DAY2-INFIL
+           end-accept
+           .
+
+      *    CALLs the named program as a subprogram, timing the CALL the
+      *    same way TIME-COMPARISON times AOC2A/AOC2B's two
+      *    COUNT-COLORS passes. Each of the four programs already ends
+      *    with GOBACK rather than STOP RUN, so control returns here
+      *    with no change needed to them. See request 019. Before each
+      *    CALL, DD_INFIL is (re)set from the day-1 or day-2 override so
+      *    AOC1A/AOC1B and AOC2A/AOC2B each resolve INFIL/SOURCE-FILE
+      *    against the input format they actually expect.
+       RUN-STEP section.
+           if W-IX < 3
+              display 'DD_INFIL' upon environment-name
+              display W-DAY1-INFIL upon environment-value
+           else
+              display 'DD_INFIL' upon environment-name
+              display W-DAY2-INFIL upon environment-value
+           end-if
+           move FUNCTION CURRENT-DATE to W-START-TS
+           evaluate ST-PROGRAM(W-IX)
+           when 'AOC1A' call 'AOC1A' end-call
+           when 'AOC1B' call 'AOC1B' end-call
+           when 'AOC2A' call 'AOC2A' end-call
+           when 'AOC2B' call 'AOC2B' end-call
+           end-evaluate
+           move FUNCTION CURRENT-DATE to W-END-TS
+           perform COMPUTE-ELAPSED
+           move W-ELAPSED to ST-ELAPSED(W-IX)
+           perform GET-LATEST-TOTAL
+           .
+
+      *    Each program's final total isn't returned via LINKAGE (they
+      *    are also compiled standalone as JCL job steps per request
+      *    004/009, and GnuCOBOL won't build an executable main program
+      *    with a USING clause, so none of the four can take one
+      *    without breaking that). Instead this re-reads the shared CSV
+      *    extract from request 017 after the CALL and keeps the last
+      *    row for the program just run. See request 019.
+       GET-LATEST-TOTAL section.
+           move spaces to ST-TOTAL(W-IX)
+           set V-CSV-INIT to true
+           open input CSVFIL
+           if CSV-FS = '00'
+              read CSVFIL at end set V-CSV-EOF to true end-read
+              perform until V-CSV-EOF
+                 move spaces to CSV-PROGRAM CSV-DATE CSV-TOTAL
+                 unstring CSVREC delimited by ','
+                    into CSV-PROGRAM CSV-DATE CSV-TOTAL
+                 end-unstring
+                 if trim(CSV-PROGRAM) = trim(ST-PROGRAM(W-IX))
+                    move CSV-TOTAL to ST-TOTAL(W-IX)
+                 end-if
+                 read CSVFIL at end set V-CSV-EOF to true end-read
+              end-perform
+              close CSVFIL
+           end-if
+           .
+
+       COMPUTE-ELAPSED section.
+           move W-START-TS(9:2) to W-HH
+           move W-START-TS(11:2) to W-MM
+           move W-START-TS(13:2) to W-SS
+           move W-START-TS(15:2) to W-HS
+           move W-END-TS(9:2) to W-HH2
+           move W-END-TS(11:2) to W-MM2
+           move W-END-TS(13:2) to W-SS2
+           move W-END-TS(15:2) to W-HS2
+           compute W-ELAPSED =
+               (W-HH2 - W-HH) * 360000
+             + (W-MM2 - W-MM) * 6000
+             + (W-SS2 - W-SS) * 100
+             + (W-HS2 - W-HS)
+           .
+
+       WRITE-SUMMARY section.
+           display 'AOCCTL CONSOLIDATED SUMMARY'
+           display 'PROGRAM  TOTAL                ELAPSED(HS)'
+           perform varying W-IX from 1 by 1 until W-IX > 4
+              move ST-PROGRAM(W-IX) to SL-PROGRAM
+              move ST-TOTAL(W-IX) to SL-TOTAL
+              move ST-ELAPSED(W-IX) to SL-ELAPSED
+              display SUMMARY-LINE
+           end-perform
+           .
+
+       end program AOCCTL.
