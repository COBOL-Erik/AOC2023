@@ -0,0 +1,240 @@
+       Identification division.
+       Function-id. foundNumberWord.
+       Data division.
+       working-storage section.
+       COPY AOC1BWORDS.
+       01 W-IX pic S9(4) comp.
+       Linkage section.
+       01 FUNDATA pic X(128).
+       01 FUNIX   pic S9(4) comp.
+       01 RES     pic 9.
+       Procedure division using FUNDATA FUNIX returning RES.
+           move ZERO to RES
+           perform varying W-IX from 1 by 1 until W-IX > WT-COUNT
+              if FUNDATA(FUNIX:WT-LEN(W-IX)) =
+                 WT-WORD(W-IX)(1:WT-LEN(W-IX))
+                 move WT-DIGIT(W-IX) to RES
+                 exit perform
+              end-if
+           end-perform
+           goback.
+       End function foundNumberWord.
+
+       identification division.
+       program-id. AOC1R.
+      *    Reconciles AOC1A (digits-only) against AOC1B (word-aware)
+      *    calibration values line-by-line. See request 001.
+       environment division.
+       configuration section.
+      *special-names. decimal-point is comma.
+       repository. function all intrinsic
+                   function foundNumberWord
+                   .
+       input-output section.
+       file-control.
+           select INFIL assign to 'INFIL'
+           organization is line sequential
+           file status is INPUT-FS.
+           select RECFIL assign to 'aoc1_recon.txt'
+           organization is line sequential
+           file status is RECON-FS.
+           select LOGFIL assign to 'aoc_run.log'
+           organization is line sequential
+           file status is LOG-FS.
+
+       data division.
+       file section.
+       FD  INFIL.
+       01  INDATA            pic X(128).
+
+       FD  RECFIL.
+       01  RECREC            pic X(170).
+
+       FD  LOGFIL.
+       01  LOGREC            pic X(100).
+
+       working-storage section.
+       01 INDAT              pic X(128).
+       01 A-ARB.
+          05 INPUT-FS        pic XX.
+          05 RECON-FS        pic XX.
+          05 LOG-FS          pic XX.
+          05 A-LINE-NR       pic S9(8) comp value ZERO.
+          05 A-DIFF-CNT      pic S9(8) comp value ZERO.
+          05 A-IX pic S9(4) comp.
+          05 DIGITS-ONLY.
+             10 DO-DIG1 pic 9.
+             10 DO-DIG2 pic 9.
+          05 THE-NUMBER-A redefines DIGITS-ONLY pic 99.
+          05 WORD-AWARE.
+             10 WA-DIG1 pic 9.
+             10 WA-DIG2 pic 9.
+          05 THE-NUMBER-B redefines WORD-AWARE  pic 99.
+          05 A-ACC-A pic S9(8) comp value ZERO.
+          05 A-ACC-B pic S9(8) comp value ZERO.
+          05 A-ACC-A-RED pic -Z(7)9.
+          05 A-ACC-B-RED pic -Z(7)9.
+
+       01 LOGREC-DTL.
+          05 LR-TIMESTAMP    pic X(21).
+          05 FILLER          pic X value ' '.
+          05 LR-JOBNAME      pic X(8) value spaces.
+          05 FILLER          pic X value ' '.
+          05 LR-PROGRAM      pic X(8) value 'AOC1R'.
+          05 FILLER          pic X value ' '.
+          05 LR-MESSAGE      pic X(60) value spaces.
+
+       01 RECREC-DTL.
+          05 RR-LINE-NR      pic ZZZZ9.
+          05 FILLER          pic X value ' '.
+          05 RR-INDATA       pic X(128).
+          05 FILLER          pic X value ' '.
+          05 RR-NUMBER-A     pic Z9.
+          05 FILLER          pic X value ' '.
+          05 RR-NUMBER-B     pic Z9.
+
+       01 V-VAXLAR.
+          05 FILLER pic X   value ' '.
+             88 V-INIT      value ' '.
+             88 V-INPUT-EOF value 'E'.
+          05 V-LINE-VALID-SW pic X value 'Y'.
+             88 V-LINE-VALID value 'Y'.
+
+       procedure division.
+       A-MAIN section.
+           display 'AOC1R'
+           open input INFIL
+           if INPUT-FS not = '00'
+              move spaces to LR-MESSAGE
+              string 'OPEN INFIL FAILED STATUS=' INPUT-FS
+                 delimited by size into LR-MESSAGE
+              end-string
+              perform WRITE-LOG-REC
+              perform ABORT-RUN
+           end-if
+           open output RECFIL
+           read INFIL into INDAT at end set V-INPUT-EOF to true end-read
+           perform until V-INPUT-EOF
+              add 1 to A-LINE-NR
+              move 'Y' to V-LINE-VALID-SW
+              perform GET-DIGITS-ONLY
+              perform GET-WORD-AWARE
+              if V-LINE-VALID
+                 add THE-NUMBER-A to A-ACC-A
+                 add THE-NUMBER-B to A-ACC-B
+                 if THE-NUMBER-A not = THE-NUMBER-B
+                    add 1 to A-DIFF-CNT
+                    perform WRITE-RECON-REC
+                 end-if
+              else
+                 display 'AOC1R: LINE ' A-LINE-NR
+                    ' HAS NO DIGIT OR NUMBER WORD, SKIPPED'
+              end-if
+              read INFIL into INDAT
+              at end set V-INPUT-EOF to true end-read
+           end-perform
+           move A-ACC-A to A-ACC-A-RED
+           move A-ACC-B to A-ACC-B-RED
+           display 'AOC1A-STYLE TOTAL ' A-ACC-A-RED
+           display 'AOC1B-STYLE TOTAL ' A-ACC-B-RED
+           display 'LINES DIFFERING   ' A-DIFF-CNT
+           close INFIL
+           close RECFIL
+           goback
+           .
+
+      *    Logs the open failure (job name, program, timestamp) and
+      *    closes whatever is open so the next run starts clean. Sets
+      *    RETURN-CODE so a JCL COND= step downstream is bypassed
+      *    instead of running against a bad file status. Matches the
+      *    ABORT-RUN already used by AOC1A/AOC1B/AOC2A/AOC2B. See
+      *    request 005.
+       ABORT-RUN section.
+           move 8 to RETURN-CODE
+           close INFIL
+           close RECFIL
+           goback
+           .
+
+      *    Digits-only scan, same algorithm as AOC1A. A line with no
+      *    digit at all would otherwise run the forward scan past the
+      *    end of INDATA with nothing to stop it; such a line is
+      *    marked invalid and skipped by A-MAIN instead (RECFIL has no
+      *    provision for carrying a one-sided or missing comparison).
+      *    See request 007.
+       GET-DIGITS-ONLY section.
+           perform varying A-IX from 1 by 1
+                   until INDATA(A-IX:1) is numeric
+                      or A-IX > length of trim(INDATA)
+              continue *> So compiler does not complain
+           end-perform
+           if A-IX > length of trim(INDATA)
+              move 'N' to V-LINE-VALID-SW
+           else
+              move INDATA(A-IX:1) to DO-DIG1
+              perform varying A-IX from length of trim(INDATA) by -1
+                      until INDATA(A-IX:1) is numeric
+                 continue *> So compiler does not complain
+              end-perform
+              move INDATA(A-IX:1) to DO-DIG2
+           end-if
+           .
+
+      *    Word-aware scan, same algorithm as AOC1B. Bound-checked the
+      *    same way as GET-DIGITS-ONLY above. See request 007.
+       GET-WORD-AWARE section.
+           perform varying A-IX from 1 by 1
+                   until INDATA(A-IX:1) is numeric
+                      or A-IX > length of trim(INDATA)
+              if 0 < foundNumberWord(INDAT A-IX) exit perform end-if
+           end-perform
+           if A-IX > length of trim(INDATA)
+              move 'N' to V-LINE-VALID-SW
+           else
+              if INDATA(A-IX:1) is numeric
+                 move INDATA(A-IX:1) to WA-DIG1
+              else
+                 move foundNumberWord(INDAT A-IX) to WA-DIG1
+              end-if
+              perform varying A-IX from length of trim(INDATA) by -1
+                      until INDATA(A-IX:1) is numeric
+                 if 0 < foundNumberWord(INDAT A-IX) exit perform end-if
+              end-perform
+              if INDATA(A-IX:1) is numeric
+                 move INDATA(A-IX:1) to WA-DIG2
+              else
+                 move foundNumberWord(INDAT A-IX) to WA-DIG2
+              end-if
+           end-if
+           .
+
+       WRITE-RECON-REC section.
+           move A-LINE-NR to RR-LINE-NR
+           move INDAT to RR-INDATA
+           move THE-NUMBER-A to RR-NUMBER-A
+           move THE-NUMBER-B to RR-NUMBER-B
+           move RECREC-DTL to RECREC
+           write RECREC
+           .
+
+      *    Job name comes from the JCL job card via the JOBNAME
+      *    environment variable GnuCOBOL's MVS-compatibility layer
+      *    sets from EXEC PARM/job name; falls back to the job card's
+      *    own literal when run outside that JCL. See request 005.
+       WRITE-LOG-REC section.
+           move FUNCTION CURRENT-DATE to LR-TIMESTAMP
+           accept LR-JOBNAME from environment 'JOBNAME'
+              on exception
+                 move 'AOCBATCH' to LR-JOBNAME
+           end-accept
+           open extend LOGFIL
+           if LOG-FS not = '00'
+              close LOGFIL
+              open output LOGFIL
+           end-if
+           move LOGREC-DTL to LOGREC
+           write LOGREC
+           close LOGFIL
+           .
+
+       end program AOC1R.
