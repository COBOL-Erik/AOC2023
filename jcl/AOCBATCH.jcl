@@ -0,0 +1,114 @@
+//AOCBATCH JOB (ACCT),'AOC DAILY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID,TIME=5
+//*--------------------------------------------------------------*
+//* Runs AOC1A, AOC1B, AOC2A and AOC2B against the same day's
+//* input in one submit. Each step checks the condition code of
+//* every prior step and is bypassed if an earlier step abended
+//* or returned a non-zero completion code, so a bad INFIL status
+//* on an early step does not let later steps run against it.
+//*
+//* CTLFIL (request 014's multi-file batch list) deliberately has
+//* no DD here: each step's INFIL DD already points at one day's
+//* dataset, and a missing CTLFIL DD is how these programs fall
+//* back to that single-file mode (OPEN INPUT against a missing DD
+//* returns file status 35, not an abend). Adding a CTLFIL DD would
+//* switch every step into list-driven batch mode and make it
+//* ignore the INFIL DD below instead of just fixing allocation.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=AOC1A
+//STEPLIB  DD  DSN=AOC.LOADLIB,DISP=SHR
+//INFIL    DD  DSN=AOC.INPUT.DAY1,DISP=SHR
+//AUDFIL   DD  DSN=AOC.AOC1A.AUDIT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=160)
+//EXCFIL   DD  DSN=AOC.AOC1A.EXCEPTION,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=160)
+//LOGFIL   DD  DSN=AOC.RUN.LOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=100)
+//LEDFIL   DD  DSN=AOC.LEDGER,DISP=SHR
+//BATCHFIL DD  DSN=AOC.BATCH.RESULTS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=100)
+//CSVFIL   DD  DSN=AOC.TOTALS.CSV,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=AOC1B,COND=(4,LT,STEP010)
+//STEPLIB  DD  DSN=AOC.LOADLIB,DISP=SHR
+//INFIL    DD  DSN=AOC.INPUT.DAY1,DISP=SHR
+//AUDFIL   DD  DSN=AOC.AOC1B.AUDIT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=160)
+//EXCFIL   DD  DSN=AOC.AOC1B.EXCEPTION,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=160)
+//LOGFIL   DD  DSN=AOC.RUN.LOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=100)
+//LEDFIL   DD  DSN=AOC.LEDGER,DISP=SHR
+//BATCHFIL DD  DSN=AOC.BATCH.RESULTS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=100)
+//CSVFIL   DD  DSN=AOC.TOTALS.CSV,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=AOC2A,COND=((4,LT,STEP010),(4,LT,STEP020))
+//STEPLIB  DD  DSN=AOC.LOADLIB,DISP=SHR
+//INFIL    DD  DSN=AOC.INPUT.DAY2,DISP=SHR
+//LIMFIL   DD  DSN=AOC.CUBE.LIMITS,DISP=SHR
+//DTLFIL   DD  DSN=AOC.AOC2A.DETAIL,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//TOPFIL   DD  DSN=AOC.AOC2A.TOPGAMES,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//FAILFIL  DD  DSN=AOC.AOC2A.EXCLUDED,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//*        EXCFIL is the same literal ('aoc2_color_boundary.txt') in
+//*        both AOC2A and AOC2B, so both steps' DDs point at one
+//*        shared dataset the same way the COBOL programs share one
+//*        local file; this step creates it, STEP040 reopens it OLD.
+//EXCFIL   DD  DSN=AOC.AOC2.BOUNDARY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=250)
+//LOGFIL   DD  DSN=AOC.RUN.LOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=100)
+//LEDFIL   DD  DSN=AOC.LEDGER,DISP=SHR
+//BATCHFIL DD  DSN=AOC.BATCH.RESULTS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=100)
+//CSVFIL   DD  DSN=AOC.TOTALS.CSV,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP040  EXEC PGM=AOC2B,COND=((4,LT,STEP010),(4,LT,STEP020),
+//             (4,LT,STEP030))
+//STEPLIB  DD  DSN=AOC.LOADLIB,DISP=SHR
+//INFIL    DD  DSN=AOC.INPUT.DAY2,DISP=SHR
+//LIMFIL   DD  DSN=AOC.CUBE.LIMITS,DISP=SHR
+//INVFIL   DD  DSN=AOC.AOC2B.INVENTORY,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//TOPFIL   DD  DSN=AOC.AOC2B.TOPGAMES,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//EXCFIL   DD  DSN=AOC.AOC2.BOUNDARY,DISP=(OLD,CATLG,DELETE)
+//LOGFIL   DD  DSN=AOC.RUN.LOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=100)
+//LEDFIL   DD  DSN=AOC.LEDGER,DISP=SHR
+//BATCHFIL DD  DSN=AOC.BATCH.RESULTS,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=100)
+//CSVFIL   DD  DSN=AOC.TOTALS.CSV,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1)),
+//             DCB=(RECFM=FB,LRECL=80)
+//SYSOUT   DD  SYSOUT=*
