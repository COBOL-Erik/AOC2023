@@ -1,64 +1,395 @@
-       identification division.
-       program-id. AOC1A.
-
-       environment division.
-       configuration section.
-      *special-names. decimal-point is comma.
-       repository. function all intrinsic.
-       input-output section.
-       file-control.
-           select INFIL assign to 'input.txt'
-           organization is line sequential
-           file status is INPUT-FS.
-
-       data division.
-       file section.
-       FD  INFIL.
-       01  INDATA            PIC X(128).
-
-       working-storage section.
-       01 A-ARB.
-          05 INPUT-FS        PIC XX.
-          05 TWO-DIGITS.
-             10 DIG1 pic 9.
-             10 DIG2 pic 9.
-          05 THE-NUMBER redefines TWO-DIGITS pic 99.
-          05 A-IX pic S9(4) comp.
-          05 A-ACC pic S9(8) comp.
-          05 A-ACC-RED pic -Z(7)9.
-
-       01 V-VAXLAR.
-          05 FILLER pic X   value ' '.
-             88 V-INIT      value ' '.
-             88 V-INPUT-EOF value 'E'.
-
-       procedure division.
-       A-MAIN section.
-           display 'AOC1A' 
-           open input INFIL
-           if INPUT-FS not = '00'
-              display INPUT-FS 
-              goback
-           end-if
-           read INFIL at end set V-INPUT-EOF to true end-read
-           perform until V-INPUT-EOF 
-      *       get first number
-              perform varying A-IX from 1 by 1
-                      until INDATA(A-IX:1) is numeric
-                 continue *> So compiler does not complain
-              end-perform
-              move INDATA(A-IX:1) to DIG1 
-      *       get second number
-              perform varying A-IX from length of trim(INDATA) by -1
-                      until INDATA(A-IX:1) is numeric
-                 continue *> So compiler does not complain
-              end-perform
-              move INDATA(A-IX:1) to DIG2
-              add THE-NUMBER to A-ACC   
-              read INFIL at end set V-INPUT-EOF to true end-read
-           end-perform
-           move A-ACC to A-ACC-RED 
-           display A-ACC-RED 
-           close INFIL
-           goback
-           .
+       identification division.
+       program-id. AOC1A.
+
+       environment division.
+       configuration section.
+      *special-names. decimal-point is comma.
+       repository. function all intrinsic.
+       input-output section.
+       file-control.
+           select INFIL assign to dynamic INFIL-NAME
+           organization is line sequential
+           file status is INPUT-FS.
+           select AUDFIL assign to 'aoc1a_audit.txt'
+           organization is line sequential
+           file status is AUDIT-FS.
+           select LOGFIL assign to 'aoc_run.log'
+           organization is line sequential
+           file status is LOG-FS.
+           select EXCFIL assign to 'aoc1a_exception.txt'
+           organization is line sequential
+           file status is EXC-FS.
+           select LEDFIL assign to 'LEDGER'
+           organization is indexed
+           access mode is dynamic
+           record key is LED-KEY
+           file status is LED-FS.
+           select CTLFIL assign to 'aoc_batch.ctl'
+           organization is line sequential
+           file status is CTL-FS.
+           select BATCHFIL assign to 'aoc_batch_results.txt'
+           organization is line sequential
+           file status is BATCH-FS.
+           select CSVFIL assign to 'aoc_totals.csv'
+           organization is line sequential
+           file status is CSV-FS.
+
+       data division.
+       file section.
+       FD  INFIL.
+       01  INDATA            PIC X(128).
+
+       FD  AUDFIL.
+       01  AUDREC            PIC X(160).
+
+       FD  LOGFIL.
+       01  LOGREC            PIC X(100).
+
+       FD  EXCFIL.
+       01  EXCREC            PIC X(160).
+
+       FD  LEDFIL.
+       01  LEDREC.
+           05 LED-KEY.
+              10 LED-TIMESTAMP pic X(21).
+              10 LED-PROGRAM   pic X(8).
+           05 LED-FILE-NAME    pic X(60).
+           05 LED-TOTAL        pic S9(8) comp.
+
+       FD  CTLFIL.
+       01  CTLREC            pic X(60).
+
+       FD  BATCHFIL.
+       01  BATCHREC          pic X(100).
+
+       FD  CSVFIL.
+       01  CSVREC            pic X(80).
+
+       working-storage section.
+       01 A-ARB.
+          05 INPUT-FS        PIC XX.
+          05 AUDIT-FS        PIC XX.
+          05 LOG-FS          PIC XX.
+          05 EXC-FS          PIC XX.
+          05 LED-FS          pic XX.
+          05 CTL-FS          pic XX.
+          05 BATCH-FS        pic XX.
+          05 CSV-FS          pic XX.
+          05 W-CSV-DATE      pic X(8).
+          05 INFIL-NAME      pic X(60) value 'INFIL'.
+          05 W-BATCH-TOTAL   pic S9(8) comp value ZERO.
+          05 A-LINE-NR       pic S9(8) comp value ZERO.
+          05 TWO-DIGITS.
+             10 DIG1 pic 9.
+             10 DIG2 pic 9.
+          05 THE-NUMBER redefines TWO-DIGITS pic 99.
+          05 A-IX pic S9(4) comp.
+          05 A-ACC pic S9(8) comp.
+          05 A-ACC-RED pic -Z(7)9.
+          05 A-LINE-NR-ED    pic Z(7)9.
+
+       01 AUDREC-DTL.
+          05 AR-LINE-NR      pic ZZZZ9.
+          05 FILLER          pic X value ' '.
+          05 AR-INDATA       pic X(128).
+          05 FILLER          pic X value ' '.
+          05 AR-DIG1         pic 9.
+          05 FILLER          pic X value ' '.
+          05 AR-DIG2         pic 9.
+          05 FILLER          pic X value ' '.
+          05 AR-THE-NUMBER   pic Z9.
+
+       01 LOGREC-DTL.
+          05 LR-TIMESTAMP    pic X(21).
+          05 FILLER          pic X value ' '.
+          05 LR-JOBNAME      pic X(8) value spaces.
+          05 FILLER          pic X value ' '.
+          05 LR-PROGRAM      pic X(8) value 'AOC1A'.
+          05 FILLER          pic X value ' '.
+          05 LR-MESSAGE      pic X(60) value spaces.
+
+       01 EXCREC-DTL.
+          05 ER-LINE-NR      pic ZZZZ9.
+          05 FILLER          pic X value ' '.
+          05 ER-INDATA       pic X(128).
+
+       01 BATCHREC-DTL.
+          05 BR-PROGRAM      pic X(8) value 'AOC1A'.
+          05 FILLER          pic X value ' '.
+          05 BR-FILE-NAME    pic X(60).
+          05 FILLER          pic X value ' '.
+          05 BR-TOTAL        pic -(7)9.
+
+       01 V-VAXLAR.
+          05 FILLER pic X   value ' '.
+             88 V-INIT      value ' '.
+             88 V-INPUT-EOF value 'E'.
+          05 FILLER pic X   value ' '.
+             88 V-BATCH-MODE value 'B'.
+          05 FILLER pic X   value ' '.
+             88 V-CTL-EOF    value 'E'.
+
+       procedure division.
+       A-MAIN section.
+           display 'AOC1A'
+           open output AUDFIL
+           if AUDIT-FS not = '00'
+              move spaces to LR-MESSAGE
+              string 'OPEN AUDFIL FAILED STATUS=' AUDIT-FS
+                 delimited by size into LR-MESSAGE
+              end-string
+              perform WRITE-LOG-REC
+              perform ABORT-RUN
+           end-if
+           open output EXCFIL
+           if EXC-FS not = '00'
+              move spaces to LR-MESSAGE
+              string 'OPEN EXCFIL FAILED STATUS=' EXC-FS
+                 delimited by size into LR-MESSAGE
+              end-string
+              perform WRITE-LOG-REC
+              perform ABORT-RUN
+           end-if
+           open input CTLFIL
+           if CTL-FS = '00'
+              set V-BATCH-MODE to true
+              perform OPEN-BATCHFIL
+              perform until V-CTL-EOF
+                 read CTLFIL into INFIL-NAME
+                    at end set V-CTL-EOF to true
+                 end-read
+                 if not V-CTL-EOF
+                    perform A-PROCESS-ONE-FILE
+                    perform WRITE-BATCH-REC
+                    add A-ACC to W-BATCH-TOTAL
+                 end-if
+              end-perform
+              close CTLFIL
+              close BATCHFIL
+              move W-BATCH-TOTAL to A-ACC-RED
+              display A-ACC-RED
+           else
+              perform A-PROCESS-ONE-FILE
+              move A-ACC to A-ACC-RED
+              display A-ACC-RED
+           end-if
+      *    One ledger row per job, not per file: in batch mode this
+      *    carries W-BATCH-TOTAL (the figure just displayed/CSV'd),
+      *    not the last file's own A-ACC. See request 010/014
+      *    reconciliation.
+           perform WRITE-LEDGER-REC
+           perform OPEN-CSVFIL
+           perform WRITE-CSV-REC
+           close CSVFIL
+           close AUDFIL
+           close EXCFIL
+           goback
+           .
+
+      *    Runs the whole digit-extraction pass against whatever file
+      *    name is currently in INFIL-NAME, so the same logic serves
+      *    both a single default-named run and each file named in
+      *    CTLFIL during a batch run. See request 014.
+       A-PROCESS-ONE-FILE section.
+           move ZERO to A-LINE-NR
+           move ZERO to A-ACC
+           set V-INIT to true
+           open input INFIL
+           if INPUT-FS not = '00'
+              display INPUT-FS
+              move spaces to LR-MESSAGE
+              string 'OPEN INFIL FAILED STATUS=' INPUT-FS
+                 delimited by size into LR-MESSAGE
+              end-string
+              perform WRITE-LOG-REC
+              move 8 to RETURN-CODE
+              if not V-BATCH-MODE
+                 perform ABORT-RUN
+              end-if
+           else
+              read INFIL at end set V-INPUT-EOF to true end-read
+              if INPUT-FS not = '00' and INPUT-FS not = '10'
+                 move spaces to LR-MESSAGE
+                 string 'READ ERROR ON INFIL STATUS=' INPUT-FS
+                    delimited by size into LR-MESSAGE
+                 end-string
+                 perform WRITE-LOG-REC
+                 perform ABORT-RUN
+              end-if
+              perform until V-INPUT-EOF
+                 add 1 to A-LINE-NR
+      *          get first number
+                 perform varying A-IX from 1 by 1
+                         until INDATA(A-IX:1) is numeric
+                            or A-IX > length of trim(INDATA)
+                    continue *> So compiler does not complain
+                 end-perform
+                 if A-IX > length of trim(INDATA)
+                    perform WRITE-EXCEPTION-REC
+                 else
+                    move INDATA(A-IX:1) to DIG1
+      *             get second number
+                    perform varying A-IX from length of trim(INDATA)
+                            by -1
+                            until INDATA(A-IX:1) is numeric
+                       continue *> So compiler does not complain
+                    end-perform
+                    move INDATA(A-IX:1) to DIG2
+                    add THE-NUMBER to A-ACC
+                    perform WRITE-AUDIT-REC
+                 end-if
+                 read INFIL at end set V-INPUT-EOF to true end-read
+                 if INPUT-FS not = '00' and INPUT-FS not = '10'
+                    move A-LINE-NR to A-LINE-NR-ED
+                    move spaces to LR-MESSAGE
+                    string 'READ ERROR ON INFIL AT LINE ' A-LINE-NR-ED
+                       ' STATUS=' INPUT-FS
+                       delimited by size into LR-MESSAGE
+                    end-string
+                    perform WRITE-LOG-REC
+                    perform ABORT-RUN
+                 end-if
+              end-perform
+              close INFIL
+           end-if
+           .
+
+      *    Logs the open/read failure (job name, program, timestamp)
+      *    and closes whatever is open so the next run against the
+      *    same input.txt starts clean. Sets RETURN-CODE so a JCL
+      *    COND= step downstream is bypassed instead of running
+      *    against a bad file status. See request 005.
+       ABORT-RUN section.
+           move 8 to RETURN-CODE
+           close INFIL
+           close AUDFIL
+           close EXCFIL
+           close CTLFIL
+           close BATCHFIL
+           close CSVFIL
+           goback
+           .
+
+      *    One row per input file processed in a batch run (program,
+      *    file name, that file's total), appended to a shared results
+      *    file so a week's worth of inputs can be cleared in a single
+      *    submitted job instead of one file at a time. See request
+      *    014.
+      *    KNOWN LIMITATION (request 005/014 reconciliation): CTLFIL
+      *    has no per-entry checkpoint of which files already
+      *    completed, so if a later file in the list aborts the run,
+      *    the only restart is resubmitting the whole job against the
+      *    same CTLFIL — which reprocesses files 1..N from the top and
+      *    appends a second BATCHFIL/LEDFIL row for every file that
+      *    had already completed before the abort. A true restart
+      *    would need BATCHFIL deduped by file name or CTLFIL to track
+      *    a resume point; neither exists today.
+       OPEN-BATCHFIL section.
+           open extend BATCHFIL
+           if BATCH-FS not = '00'
+              close BATCHFIL
+              open output BATCHFIL
+           end-if
+           .
+
+       WRITE-BATCH-REC section.
+           move INFIL-NAME to BR-FILE-NAME
+           move A-ACC to BR-TOTAL
+           move BATCHREC-DTL to BATCHREC
+           write BATCHREC
+           .
+
+      *    Appends the run's program-id, date and final total (the
+      *    same value just DISPLAYed) as one CSV row so results can be
+      *    loaded straight into a spreadsheet instead of being
+      *    transcribed off the console by hand. See request 017.
+       OPEN-CSVFIL section.
+           open extend CSVFIL
+           if CSV-FS not = '00'
+              close CSVFIL
+              open output CSVFIL
+           end-if
+           .
+
+       WRITE-CSV-REC section.
+           move FUNCTION CURRENT-DATE(1:8) to W-CSV-DATE
+           move spaces to CSVREC
+           string 'AOC1A' delimited by size
+                  ',' delimited by size
+                  W-CSV-DATE delimited by size
+                  ',' delimited by size
+                  trim(A-ACC-RED) delimited by size
+              into CSVREC
+           end-string
+           write CSVREC
+           .
+
+      *    A line with no digit at all would otherwise run the
+      *    first-number scan past the end of INDATA with nothing to
+      *    stop it. Such lines are logged here and left out of A-ACC
+      *    instead of trusting every future input.txt. See request 007.
+       WRITE-EXCEPTION-REC section.
+           move A-LINE-NR to ER-LINE-NR
+           move INDATA to ER-INDATA
+           move EXCREC-DTL to EXCREC
+           write EXCREC
+           .
+
+       WRITE-AUDIT-REC section.
+           move A-LINE-NR to AR-LINE-NR
+           move INDATA to AR-INDATA
+           move DIG1 to AR-DIG1
+           move DIG2 to AR-DIG2
+           move THE-NUMBER to AR-THE-NUMBER
+           move AUDREC-DTL to AUDREC
+           write AUDREC
+           .
+
+      *    Job name comes from the JCL job card via the JOBNAME
+      *    environment variable GnuCOBOL's MVS-compatibility layer
+      *    sets from EXEC PARM/job name; falls back to the job card's
+      *    own literal when run outside that JCL. See request 005.
+       WRITE-LOG-REC section.
+           move FUNCTION CURRENT-DATE to LR-TIMESTAMP
+           accept LR-JOBNAME from environment 'JOBNAME'
+              on exception
+                 move 'AOCBATCH' to LR-JOBNAME
+           end-accept
+           open extend LOGFIL
+           if LOG-FS not = '00'
+              close LOGFIL
+              open output LOGFIL
+           end-if
+           move LOGREC-DTL to LOGREC
+           write LOGREC
+           close LOGFIL
+           .
+
+      *    Appends a dated record (timestamp, program-id, source file
+      *    or 'BATCH', final total) to the shared LEDGER indexed file
+      *    so there is a running history of results across reruns and
+      *    input changes instead of whatever is left in the terminal
+      *    scrollback. Called once per job from A-MAIN (not once per
+      *    file processed) so a batch run's row carries W-BATCH-TOTAL,
+      *    the same grand total that was displayed and CSV'd, rather
+      *    than whichever file happened to run last. The key is
+      *    timestamp+program-id, so reruns of the same program never
+      *    collide with an earlier entry. See request 010/014
+      *    reconciliation.
+       WRITE-LEDGER-REC section.
+           move FUNCTION CURRENT-DATE to LED-TIMESTAMP
+           move 'AOC1A' to LED-PROGRAM
+           if V-BATCH-MODE
+              move 'BATCH' to LED-FILE-NAME
+              move W-BATCH-TOTAL to LED-TOTAL
+           else
+              move INFIL-NAME to LED-FILE-NAME
+              move A-ACC to LED-TOTAL
+           end-if
+           open i-o LEDFIL
+           if LED-FS = '35'
+              open output LEDFIL
+           end-if
+           write LEDREC
+           close LEDFIL
+           .
