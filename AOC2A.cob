@@ -1,117 +1,880 @@
-       identification division.
-       program-id. AOC2A.
-
-       environment division.
-       configuration section.
-      *special-names. decimal-point is comma.
-       repository. function all intrinsic.
-       input-output section.
-       file-control.
-           select INFIL assign to 'input.txt'
-           organization is line sequential
-           file status is INPUT-FS.
-
-       data division.
-       file section.
-       FD  INFIL.
-       01  INDATA            pic X(222).
-
-       working-storage section.
-       01 A-ARB.
-          05 INPUT-FS        pic XX.
-          05 AAA pic X(222).
-          05 A-DUMMY pic X.
-          05 A-GAME-NR       pic S9(8) comp.
-          05 A-GAME-NR-R     pic 999.
-          05 TWO-DIGITS.
-             10 DIG1 pic 9.
-             10 DIG2 pic 9.
-          05 A-IX pic S9(4) comp.
-          05 CNTL pic S9(4) comp.
-          05 A-ACC pic S9(8) comp value 0.
-          05 A-ACC-RED pic -Z(7)9.
-          05 A-UC pic X(4). *> Should be too short!
-             88 green value ' green'.
-             88 blue  value ' blue'.
-             88 red   value ' red'.
-          05 A-COLOR-CNT-X.
-             10 A-COLOR-CNT pic 99.
-
-       01 V-VAXLAR.
-          05 FILLER pic X   value ' '.
-             88 V-INIT      value ' '.
-             88 V-INPUT-EOF value 'E'.
-          05 FOUND-COLOR pic X    value 'I'.
-             88 FOUND-COLOR-INIT  value 'I'.
-             88 FOUND-COLOR-NO    value 'N'.
-             88 FOUND-COLOR-YES   value 'Y'.
-          05 GAME-POSSIBLE pic X  value 'Y'.
-             88 GP-YES value 'Y'.
-             88 GP-NO  value 'N'.
-
-       procedure division.
-       A-MAIN section.
-           display 'AOC2A' 
-           open input INFIL
-           if INPUT-FS not = '00'
-              display INPUT-FS 
-              goback
-           end-if
-           read INFIL at end set V-INPUT-EOF to true end-read
-           move ZERO to A-GAME-NR 
-           perform until V-INPUT-EOF 
-              add 1 to A-GAME-NR 
-      *       display trim(INDATA)  
-              set GP-YES to TRUE
-              set FOUND-COLOR-INIT to TRUE
-              set green to TRUE 
-              move -1 to A-IX
-              perform COUNT-COLORS until FOUND-COLOR-NO or GP-NO 
-              set FOUND-COLOR-INIT to true
-              set blue to TRUE 
-              move -1 to A-IX
-              perform COUNT-COLORS until FOUND-COLOR-NO or GP-NO
-              set FOUND-COLOR-INIT to true
-              set red to TRUE 
-              move -1 to A-IX
-              perform COUNT-COLORS until FOUND-COLOR-NO or GP-NO
-              if GP-YES add A-GAME-NR to A-ACC end-if
-              read INFIL at end set V-INPUT-EOF to true end-read
-           end-perform
-           move A-ACC to A-ACC-RED 
-           display A-ACC-RED 
-           close INFIL
-           goback
-           .
-
-
-       COUNT-COLORS section.
-           add 1 to A-IX
-           move trim(INDATA) to AAA
-           perform until AAA(A-IX:4) = A-UC
-                      or A-IX > length of trim(INDATA)
-              add 1 to A-IX
-           end-perform
-           if A-IX > length of trim(INDATA)
-              set FOUND-COLOR-NO to TRUE 
-              exit section
-           end-if
-           move ZERO to CNTL
-           perform until reverse(trim(AAA(1:A-IX)))(CNTL:1) = ' '
-              add 1 to CNTL
-           end-perform
-           subtract 1 from CNTL
-           move reverse(trim(AAA(1:A-IX)))(1:CNTL)
-             to A-COLOR-CNT
-           if CNTL = 2  
-              move reverse(A-COLOR-CNT) to A-COLOR-CNT
-           end-if
-           evaluate TRUE
-           when A-UC = ' gre' and A-COLOR-CNT > 13
-              set GP-NO to TRUE
-           when A-UC = ' blu' and A-COLOR-CNT > 14
-              set GP-NO to TRUE
-           when A-UC = ' red' and A-COLOR-CNT > 12
-              set GP-NO to TRUE
-           end-evaluate
-           .
+       identification division.
+       program-id. AOC2A.
+
+       environment division.
+       configuration section.
+      *special-names. decimal-point is comma.
+       repository. function all intrinsic.
+       input-output section.
+       file-control.
+           select INFIL assign to dynamic SOURCE-FILE
+           organization is line sequential
+           file status is INPUT-FS.
+           select LIMFIL assign to 'cube_limits.ctl'
+           organization is line sequential
+           file status is LIMIT-FS.
+           select DTLFIL assign to 'aoc2a_detail.txt'
+           organization is line sequential
+           file status is DETAIL-FS.
+           select LOGFIL assign to 'aoc_run.log'
+           organization is line sequential
+           file status is LOG-FS.
+           select EXCFIL assign to 'aoc2_color_boundary.txt'
+           organization is line sequential
+           file status is EXC-FS.
+           select LEDFIL assign to 'LEDGER'
+           organization is indexed
+           access mode is dynamic
+           record key is LED-KEY
+           file status is LED-FS.
+           select TOPFIL assign to 'aoc2a_top_games.txt'
+           organization is line sequential
+           file status is TOP-FS.
+           select CTLFIL assign to 'aoc_batch.ctl'
+           organization is line sequential
+           file status is CTL-FS.
+           select BATCHFIL assign to 'aoc_batch_results.txt'
+           organization is line sequential
+           file status is BATCH-FS.
+           select FAILFIL assign to 'aoc2a_excluded.txt'
+           organization is line sequential
+           file status is FAIL-FS.
+           select CSVFIL assign to 'aoc_totals.csv'
+           organization is line sequential
+           file status is CSV-FS.
+
+       data division.
+       file section.
+       FD  INFIL.
+       01  INDATA            pic X(222).
+
+       FD  LIMFIL.
+       01  LIMREC.
+           05 CC-RED-LIMIT   pic 9(3).
+           05 CC-GREEN-LIMIT pic 9(3).
+           05 CC-BLUE-LIMIT  pic 9(3).
+
+       FD  DTLFIL.
+       01  DTLREC            pic X(80).
+
+       FD  LOGFIL.
+       01  LOGREC            pic X(100).
+
+       FD  EXCFIL.
+       01  EXCREC            pic X(250).
+
+       FD  LEDFIL.
+       01  LEDREC.
+           05 LED-KEY.
+              10 LED-TIMESTAMP pic X(21).
+              10 LED-PROGRAM   pic X(8).
+           05 LED-FILE-NAME    pic X(60).
+           05 LED-TOTAL        pic S9(8) comp.
+
+       FD  TOPFIL.
+       01  TOPREC            pic X(80).
+
+       FD  CTLFIL.
+       01  CTLREC            pic X(60).
+
+       FD  BATCHFIL.
+       01  BATCHREC          pic X(100).
+
+       FD  FAILFIL.
+       01  FAILREC           pic X(80).
+
+       FD  CSVFIL.
+       01  CSVREC            pic X(80).
+
+       working-storage section.
+       01 A-ARB.
+          05 INPUT-FS        pic XX.
+          05 LIMIT-FS        pic XX.
+          05 DETAIL-FS       pic XX.
+          05 LOG-FS          pic XX.
+          05 EXC-FS          pic XX.
+          05 LED-FS          pic XX.
+          05 TOP-FS          pic XX.
+          05 CTL-FS          pic XX.
+          05 BATCH-FS        pic XX.
+          05 FAIL-FS         pic XX.
+          05 CSV-FS          pic XX.
+          05 W-CSV-DATE      pic X(8).
+          05 W-BATCH-TOTAL   pic S9(8) comp value ZERO.
+          05 A-TOP-VALUE     pic S9(8) comp.
+          05 A-TOP-IX        pic S9(4) comp.
+          05 A-TOP-SHIFT-IX  pic S9(4) comp.
+          05 A-GAME-NR-ED    pic ZZZZ9.
+          05 A-WORD-LEN      pic S9(4) comp.
+          05 A-BOUND-POS     pic S9(4) comp.
+          COPY AOC2ARB.
+          05 A-GAME-NR       pic S9(8) comp.
+          05 A-GAME-NR-R     pic 999.
+          05 TWO-DIGITS.
+             10 DIG1 pic 9.
+             10 DIG2 pic 9.
+          05 A-ACC pic S9(8) comp value 0.
+          05 A-ACC-RED pic -Z(7)9.
+          05 RED-LIMIT       pic 9(3) value 12.
+          05 GREEN-LIMIT     pic 9(3) value 13.
+          05 BLUE-LIMIT      pic 9(3) value 14.
+          05 MAX-COLORS.
+             10 MAX-GREEN pic S9(3) comp.
+             10 MAX-BLUE  pic S9(3) comp.
+             10 MAX-RED   pic S9(3) comp.
+          05 FAIL-COLOR      pic X(5) value spaces.
+          05 FAIL-PULLED     pic S9(3) comp value ZERO.
+          05 FAIL-LIMIT      pic S9(3) comp value ZERO.
+          05 W-PTR           pic S9(4) comp.
+          05 W-LEN           pic S9(4) comp.
+          05 W-CLAUSE        pic X(50).
+          05 W-COUNT-STR     pic X(10).
+          05 W-COLOR-STR     pic X(10).
+          05 W-COLOR-TRIM    pic X(5).
+          05 W-COUNT-NUM     pic 9(3).
+          05 W-START-TS      pic X(21).
+          05 W-END-TS        pic X(21).
+          05 W-ELAPSED       pic S9(8) comp.
+          05 W-OLD-ELAPSED   pic S9(8) comp.
+          05 W-NEW-ELAPSED   pic S9(8) comp.
+          05 W-ELAPSED-ED    pic ZZZZZ9.
+          05 W-HH            pic 99.
+          05 W-MM            pic 99.
+          05 W-SS            pic 99.
+          05 W-HS            pic 99.
+          05 W-HH2           pic 99.
+          05 W-MM2           pic 99.
+          05 W-SS2           pic 99.
+          05 W-HS2           pic 99.
+          05 W-TIMING-MODE   pic X value 'N'.
+             88 TIMING-ACTIVE value 'Y'.
+
+      *    Fixed-size top-5 table kept sorted descending by A-TOP-VALUE
+      *    as each game is judged; see UPDATE-TOP-GAMES. See request
+      *    013.
+       01 TOP-GAMES.
+          05 TOP-GAME-ENTRY occurs 5 times indexed by TG-IDX.
+             10 TG-GAME-ID   pic X(16).
+             10 TG-VALUE     pic S9(8) comp value -1.
+
+       01 TOPREC-DTL.
+          05 TR-RANK         pic 9.
+          05 FILLER          pic X value ' '.
+          05 TR-GAME-ID      pic X(16).
+          05 FILLER          pic X value ' '.
+          05 TR-VALUE        pic ZZZZ9.
+
+      *    DR-FILE-SEQ is the CTLFIL position of the source file (zero
+      *    in single-file mode); DR-GAME-NR alone repeats once per
+      *    file in a batch run, so this disambiguates rows the same
+      *    way GAME-ID does. See request 013/014 reconciliation.
+       01 DTLREC-DTL.
+          05 DR-FILE-SEQ     pic Z9.
+          05 FILLER          pic X value ' '.
+          05 DR-GAME-NR      pic ZZ9.
+          05 FILLER          pic X value ' '.
+          05 DR-MAX-RED      pic ZZ9.
+          05 FILLER          pic X value ' '.
+          05 DR-MAX-GREEN    pic ZZ9.
+          05 FILLER          pic X value ' '.
+          05 DR-MAX-BLUE     pic ZZ9.
+          05 FILLER          pic X value ' '.
+          05 DR-POSSIBLE     pic X.
+          05 FILLER          pic X value ' '.
+          05 DR-FAIL-COLOR   pic X(5).
+
+       01 LOGREC-DTL.
+          05 LR-TIMESTAMP    pic X(21).
+          05 FILLER          pic X value ' '.
+          05 LR-JOBNAME      pic X(8) value spaces.
+          05 FILLER          pic X value ' '.
+          05 LR-PROGRAM      pic X(8) value 'AOC2A'.
+          05 FILLER          pic X value ' '.
+          05 LR-MESSAGE      pic X(60) value spaces.
+
+       01 EXCREC-DTL.
+          05 ER-GAME-NR      pic ZZZZ9.
+          05 FILLER          pic X value ' '.
+          05 ER-COLOR        pic X(5).
+          05 FILLER          pic X value ' '.
+          05 ER-INDATA       pic X(222).
+
+       01 BATCHREC-DTL.
+          05 BR-PROGRAM      pic X(8) value 'AOC2A'.
+          05 FILLER          pic X value ' '.
+          05 BR-FILE-NAME    pic X(60).
+          05 FILLER          pic X value ' '.
+          05 BR-TOTAL        pic -(7)9.
+
+      *    One row per excluded/impossible game: which color tripped
+      *    the limit, how many were pulled, and the limit it exceeded.
+      *    Distinct from EXCFIL (request 006, unparseable color words)
+      *    and INVFIL (request 012, AOC2B minimums) — this is the
+      *    pass/fail reason trail for AOC2A's JUDGE-GAME. See request
+      *    016.
+       01 FAILREC-DTL.
+          05 FR-FILE-SEQ     pic Z9.
+          05 FILLER          pic X value ' '.
+          05 FR-GAME-NR      pic ZZ9.
+          05 FILLER          pic X value ' '.
+          05 FR-COLOR        pic X(5).
+          05 FILLER          pic X value ' '.
+          05 FR-PULLED       pic ZZ9.
+          05 FILLER          pic X value ' '.
+          05 FR-LIMIT        pic ZZ9.
+
+       01 V-VAXLAR.
+          05 FILLER pic X   value ' '.
+             88 V-INIT      value ' '.
+             88 V-INPUT-EOF value 'E'.
+          05 FILLER pic X   value ' '.
+             88 V-BATCH-MODE value 'B'.
+          05 FILLER pic X   value ' '.
+             88 V-CTL-EOF    value 'E'.
+          05 FOUND-COLOR pic X    value 'I'.
+             88 FOUND-COLOR-INIT  value 'I'.
+             88 FOUND-COLOR-NO    value 'N'.
+             88 FOUND-COLOR-YES   value 'Y'.
+          05 GAME-POSSIBLE pic X  value 'Y'.
+             88 GP-YES value 'Y'.
+             88 GP-NO  value 'N'.
+
+       procedure division.
+       A-MAIN section.
+           display 'AOC2A'
+           perform GET-CUBE-LIMITS
+           perform GET-SOURCE-FILE-NAME
+           open output EXCFIL
+           if EXC-FS not = '00'
+              move spaces to LR-MESSAGE
+              string 'OPEN EXCFIL FAILED STATUS=' EXC-FS
+                 delimited by size into LR-MESSAGE
+              end-string
+              perform WRITE-LOG-REC
+              perform ABORT-RUN
+           end-if
+           perform TIME-COMPARISON
+           open output DTLFIL
+           if DETAIL-FS not = '00'
+              move spaces to LR-MESSAGE
+              string 'OPEN DTLFIL FAILED STATUS=' DETAIL-FS
+                 delimited by size into LR-MESSAGE
+              end-string
+              perform WRITE-LOG-REC
+              perform ABORT-RUN
+           end-if
+           open output TOPFIL
+           if TOP-FS not = '00'
+              move spaces to LR-MESSAGE
+              string 'OPEN TOPFIL FAILED STATUS=' TOP-FS
+                 delimited by size into LR-MESSAGE
+              end-string
+              perform WRITE-LOG-REC
+              perform ABORT-RUN
+           end-if
+           open output FAILFIL
+           if FAIL-FS not = '00'
+              move spaces to LR-MESSAGE
+              string 'OPEN FAILFIL FAILED STATUS=' FAIL-FS
+                 delimited by size into LR-MESSAGE
+              end-string
+              perform WRITE-LOG-REC
+              perform ABORT-RUN
+           end-if
+           open input CTLFIL
+           if CTL-FS = '00'
+              set V-BATCH-MODE to true
+              perform OPEN-BATCHFIL
+              perform until V-CTL-EOF
+                 read CTLFIL into SOURCE-FILE
+                    at end set V-CTL-EOF to true
+                 end-read
+                 if not V-CTL-EOF
+                    add 1 to A-FILE-SEQ
+                    perform A-PROCESS-ONE-FILE
+                    perform WRITE-BATCH-REC
+                    add A-ACC to W-BATCH-TOTAL
+                 end-if
+              end-perform
+              close CTLFIL
+              close BATCHFIL
+              move W-BATCH-TOTAL to A-ACC-RED
+              display A-ACC-RED
+           else
+              perform A-PROCESS-ONE-FILE
+              move A-ACC to A-ACC-RED
+              display A-ACC-RED
+           end-if
+      *    One ledger row per job, not per file: in batch mode this
+      *    carries W-BATCH-TOTAL (the figure just displayed/CSV'd),
+      *    not the last file's own A-ACC. See request 010/014
+      *    reconciliation.
+           perform WRITE-LEDGER-REC
+           perform WRITE-TOP-GAMES-REPORT
+           perform OPEN-CSVFIL
+           perform WRITE-CSV-REC
+           close CSVFIL
+           close DTLFIL
+           close EXCFIL
+           close TOPFIL
+           close FAILFIL
+           goback
+           .
+
+      *    Runs the whole game-judging pass against whatever file
+      *    name is currently in SOURCE-FILE, so the same logic serves
+      *    both a single default-named run and each file named in
+      *    CTLFIL during a batch run. See request 014.
+       A-PROCESS-ONE-FILE section.
+           move ZERO to A-ACC
+           move ZERO to A-GAME-NR
+           set V-INIT to true
+           open input INFIL
+           if INPUT-FS not = '00'
+              display INPUT-FS
+              move spaces to LR-MESSAGE
+              string 'OPEN INFIL FAILED STATUS=' INPUT-FS
+                 delimited by size into LR-MESSAGE
+              end-string
+              perform WRITE-LOG-REC
+              move 8 to RETURN-CODE
+              if not V-BATCH-MODE
+                 perform ABORT-RUN
+              end-if
+           else
+              read INFIL at end set V-INPUT-EOF to true end-read
+              if INPUT-FS not = '00' and INPUT-FS not = '10'
+                 move spaces to LR-MESSAGE
+                 string 'READ ERROR ON INFIL STATUS=' INPUT-FS
+                    delimited by size into LR-MESSAGE
+                 end-string
+                 perform WRITE-LOG-REC
+                 perform ABORT-RUN
+              end-if
+              perform until V-INPUT-EOF
+                 add 1 to A-GAME-NR
+                 move A-GAME-NR to A-GAME-NR-ED
+                 move spaces to GAME-ID
+                 if V-BATCH-MODE
+                    move A-FILE-SEQ to A-FILE-SEQ-ED
+                    string 'F' trim(A-FILE-SEQ-ED) 'GAME'
+                       trim(A-GAME-NR-ED) delimited by size
+                       into GAME-ID
+                 else
+                    string 'GAME' trim(A-GAME-NR-ED) delimited by size
+                       into GAME-ID
+                 end-if
+                 move ZERO to MAX-GREEN MAX-BLUE MAX-RED
+                 perform COUNT-COLORS-FAST
+                 perform JUDGE-GAME
+                 if GP-YES add A-GAME-NR to A-ACC end-if
+                 perform WRITE-DETAIL-REC
+                 perform UPDATE-TOP-GAMES
+                 read INFIL at end set V-INPUT-EOF to true end-read
+                 if INPUT-FS not = '00' and INPUT-FS not = '10'
+                    move A-GAME-NR to A-GAME-NR-ED
+                    move spaces to LR-MESSAGE
+                    string 'READ ERROR ON INFIL AT GAME ' A-GAME-NR-ED
+                       ' STATUS=' INPUT-FS
+                       delimited by size into LR-MESSAGE
+                    end-string
+                    perform WRITE-LOG-REC
+                    perform ABORT-RUN
+                 end-if
+              end-perform
+              close INFIL
+           end-if
+           .
+
+      *    Logs the open/read failure (job name, program, timestamp)
+      *    and closes whatever is open so the next run against the
+      *    same input.txt starts clean. Sets RETURN-CODE so a JCL
+      *    COND= step downstream is bypassed instead of running
+      *    against a bad file status. See request 005.
+       ABORT-RUN section.
+           move 8 to RETURN-CODE
+           close INFIL
+           close DTLFIL
+           close EXCFIL
+           close TOPFIL
+           close FAILFIL
+           close CTLFIL
+           close BATCHFIL
+           close CSVFIL
+           goback
+           .
+
+      *    One row per input file processed in a batch run (program,
+      *    file name, that file's total), appended to a shared results
+      *    file so a week's worth of inputs can be cleared in a single
+      *    submitted job instead of one file at a time. See request
+      *    014.
+      *    KNOWN LIMITATION (request 005/014 reconciliation): CTLFIL
+      *    has no per-entry checkpoint of which files already
+      *    completed, so if a later file in the list aborts the run,
+      *    the only restart is resubmitting the whole job against the
+      *    same CTLFIL, which reprocesses files 1..N from the top and
+      *    appends a second BATCHFIL/LEDFIL row for every file that
+      *    had already completed before the abort. A true restart
+      *    would need BATCHFIL deduped by file name or CTLFIL to track
+      *    a resume point; neither exists today.
+       OPEN-BATCHFIL section.
+           open extend BATCHFIL
+           if BATCH-FS not = '00'
+              close BATCHFIL
+              open output BATCHFIL
+           end-if
+           .
+
+       WRITE-BATCH-REC section.
+           move SOURCE-FILE to BR-FILE-NAME
+           move A-ACC to BR-TOTAL
+           move BATCHREC-DTL to BATCHREC
+           write BATCHREC
+           .
+
+      *    Appends the run's program-id, date and final total (the
+      *    same value just DISPLAYed) as one CSV row so results can be
+      *    loaded straight into a spreadsheet instead of being
+      *    transcribed off the console by hand. See request 017.
+       OPEN-CSVFIL section.
+           open extend CSVFIL
+           if CSV-FS not = '00'
+              close CSVFIL
+              open output CSVFIL
+           end-if
+           .
+
+       WRITE-CSV-REC section.
+           move FUNCTION CURRENT-DATE(1:8) to W-CSV-DATE
+           move spaces to CSVREC
+           string 'AOC2A' delimited by size
+                  ',' delimited by size
+                  W-CSV-DATE delimited by size
+                  ',' delimited by size
+                  trim(A-ACC-RED) delimited by size
+              into CSVREC
+           end-string
+           write CSVREC
+           .
+
+      *    Job name comes from the JCL job card via the JOBNAME
+      *    environment variable GnuCOBOL's MVS-compatibility layer
+      *    sets from EXEC PARM/job name; falls back to the job card's
+      *    own literal when run outside that JCL. See request 005.
+       WRITE-LOG-REC section.
+           move FUNCTION CURRENT-DATE to LR-TIMESTAMP
+           accept LR-JOBNAME from environment 'JOBNAME'
+              on exception
+                 move 'AOCBATCH' to LR-JOBNAME
+           end-accept
+           open extend LOGFIL
+           if LOG-FS not = '00'
+              close LOGFIL
+              open output LOGFIL
+           end-if
+           move LOGREC-DTL to LOGREC
+           write LOGREC
+           close LOGFIL
+           .
+
+      *    Appends a dated record (timestamp, program-id, source file
+      *    or 'BATCH', final total) to the shared LEDGER indexed file
+      *    so there is a running history of results across reruns and
+      *    input changes instead of whatever is left in the terminal
+      *    scrollback. Called once per job from A-MAIN (not once per
+      *    file processed) so a batch run's row carries W-BATCH-TOTAL,
+      *    the same grand total that was displayed and CSV'd, rather
+      *    than whichever file happened to run last. The key is
+      *    timestamp+program-id, so reruns of the same program never
+      *    collide with an earlier entry. See request 010/014
+      *    reconciliation.
+       WRITE-LEDGER-REC section.
+           move FUNCTION CURRENT-DATE to LED-TIMESTAMP
+           move 'AOC2A' to LED-PROGRAM
+           if V-BATCH-MODE
+              move 'BATCH' to LED-FILE-NAME
+              move W-BATCH-TOTAL to LED-TOTAL
+           else
+              move SOURCE-FILE to LED-FILE-NAME
+              move A-ACC to LED-TOTAL
+           end-if
+           open i-o LEDFIL
+           if LED-FS = '35'
+              open output LEDFIL
+           end-if
+           write LEDREC
+           close LEDFIL
+           .
+
+      *    Keeps TOP-GAMES sorted descending by the game's highest
+      *    single-color pull (the max of MAX-RED/MAX-GREEN/MAX-BLUE
+      *    for this game). Finds the first slot this game outranks,
+      *    shifts lower-ranked entries down one slot, and inserts
+      *    here; a game that doesn't outrank any of the 5 is dropped.
+      *    See request 013.
+       UPDATE-TOP-GAMES section.
+           move MAX-RED to A-TOP-VALUE
+           if MAX-GREEN > A-TOP-VALUE move MAX-GREEN to A-TOP-VALUE
+           end-if
+           if MAX-BLUE > A-TOP-VALUE move MAX-BLUE to A-TOP-VALUE
+           end-if
+           perform varying TG-IDX from 1 by 1 until TG-IDX > 5
+              if A-TOP-VALUE > TG-VALUE(TG-IDX)
+                 perform varying A-TOP-SHIFT-IX from 5 by -1
+                         until A-TOP-SHIFT-IX <= TG-IDX
+                    move TOP-GAME-ENTRY(A-TOP-SHIFT-IX - 1)
+                      to TOP-GAME-ENTRY(A-TOP-SHIFT-IX)
+                 end-perform
+                 move GAME-ID to TG-GAME-ID(TG-IDX)
+                 move A-TOP-VALUE to TG-VALUE(TG-IDX)
+                 exit perform
+              end-if
+           end-perform
+           .
+
+      *    Writes the top-5 table (highest single-color pull first)
+      *    to TOPFIL; entries never populated (fewer than 5 games in
+      *    the input) are skipped. See request 013.
+       WRITE-TOP-GAMES-REPORT section.
+           perform varying TG-IDX from 1 by 1 until TG-IDX > 5
+              if TG-VALUE(TG-IDX) >= 0
+                 move TG-IDX to TR-RANK
+                 move TG-GAME-ID(TG-IDX) to TR-GAME-ID
+                 move TG-VALUE(TG-IDX) to TR-VALUE
+                 move TOPREC-DTL to TOPREC
+                 write TOPREC
+              end-if
+           end-perform
+           .
+
+      *    Decide pass/fail from the maximums pulled for this game and
+      *    record which color (if any) tripped a limit. See request 003.
+       JUDGE-GAME section.
+           set GP-YES to TRUE
+           move spaces to FAIL-COLOR
+           move ZERO to FAIL-PULLED FAIL-LIMIT
+           evaluate TRUE
+           when MAX-RED > RED-LIMIT
+              set GP-NO to TRUE
+              move 'RED'   to FAIL-COLOR
+              move MAX-RED to FAIL-PULLED
+              move RED-LIMIT to FAIL-LIMIT
+           when MAX-GREEN > GREEN-LIMIT
+              set GP-NO to TRUE
+              move 'GREEN' to FAIL-COLOR
+              move MAX-GREEN to FAIL-PULLED
+              move GREEN-LIMIT to FAIL-LIMIT
+           when MAX-BLUE > BLUE-LIMIT
+              set GP-NO to TRUE
+              move 'BLUE'  to FAIL-COLOR
+              move MAX-BLUE to FAIL-PULLED
+              move BLUE-LIMIT to FAIL-LIMIT
+           end-evaluate
+           if GP-NO
+              perform WRITE-EXCLUDED-REC
+           end-if
+           .
+
+      *    Audit trail of excluded/impossible games: game number, the
+      *    color that tripped the limit, how many were pulled, and the
+      *    limit it exceeded. Separate from DTLFIL (request 003, which
+      *    already shows pass/fail per game but not the pulled/limit
+      *    values side by side) so a reviewer can scan just the
+      *    failures without the passing games in between. See request
+      *    016.
+       WRITE-EXCLUDED-REC section.
+           move A-FILE-SEQ to FR-FILE-SEQ
+           move A-GAME-NR to FR-GAME-NR
+           move FAIL-COLOR to FR-COLOR
+           move FAIL-PULLED to FR-PULLED
+           move FAIL-LIMIT to FR-LIMIT
+           move FAILREC-DTL to FAILREC
+           write FAILREC
+           .
+
+       WRITE-DETAIL-REC section.
+           move A-FILE-SEQ to DR-FILE-SEQ
+           move A-GAME-NR to DR-GAME-NR
+           move MAX-RED to DR-MAX-RED
+           move MAX-GREEN to DR-MAX-GREEN
+           move MAX-BLUE to DR-MAX-BLUE
+           if GP-YES
+              move 'Y' to DR-POSSIBLE
+           else
+              move 'N' to DR-POSSIBLE
+           end-if
+           move FAIL-COLOR to DR-FAIL-COLOR
+           move DTLREC-DTL to DTLREC
+           write DTLREC
+           .
+
+
+      *    Cube-count limits come from a control card so a new run can
+      *    change them without a recompile. If the control file is not
+      *    present, the classic 12/13/14 defaults already moved into
+      *    RED-LIMIT/GREEN-LIMIT/BLUE-LIMIT apply.
+       GET-CUBE-LIMITS section.
+           open input LIMFIL
+           if LIMIT-FS = '00'
+              read LIMFIL
+                 not at end
+                    move CC-RED-LIMIT to RED-LIMIT
+                    move CC-GREEN-LIMIT to GREEN-LIMIT
+                    move CC-BLUE-LIMIT to BLUE-LIMIT
+              end-read
+              close LIMFIL
+           end-if
+           .
+
+      *    Picks up the same DD_INFIL override used to resolve INFIL
+      *    itself (see request 009) so SOURCE-FILE in the shared
+      *    AOC2ARB copybook reflects the actual dataset a run was
+      *    pointed at, falling back to the INFIL literal default when
+      *    no override is set. See request 011.
+       GET-SOURCE-FILE-NAME section.
+           accept SOURCE-FILE from environment 'DD_INFIL'
+              on exception
+                 move 'INFIL' to SOURCE-FILE
+           end-accept
+           .
+
+      *    Original three-pass-per-line scanner. Kept only so
+      *    TIME-COMPARISON has a baseline to measure against; the
+      *    production path below calls COUNT-COLORS-FAST instead.
+      *    See request 008.
+       OLD-COUNT-COLORS section.
+           add 1 to A-IX
+           move trim(INDATA) to AAA
+           perform until AAA(A-IX:4) = A-UC
+                      or A-IX > length of trim(INDATA)
+              add 1 to A-IX
+           end-perform
+           if A-IX > length of trim(INDATA)
+              set FOUND-COLOR-NO to TRUE 
+              exit section
+           end-if
+           move ZERO to CNTL
+           perform until reverse(trim(AAA(1:A-IX)))(CNTL:1) = ' '
+              add 1 to CNTL
+           end-perform
+           subtract 1 from CNTL
+      *    A count of 4 or more digits will not fit A-COLOR-CNT (pic
+      *    999); log it and bail out of this color instead of letting
+      *    the MOVE below silently truncate it. See request 015.
+           if CNTL > 3
+              perform WRITE-EXCEPTION-REC
+              set FOUND-COLOR-NO to TRUE
+              exit section
+           end-if
+           move reverse(trim(AAA(1:A-IX)))(1:CNTL)
+             to A-COLOR-CNT
+           if CNTL >= 2
+              move reverse(A-COLOR-CNT) to A-COLOR-CNT
+           end-if
+           evaluate TRUE
+           when A-UC = ' gre' and A-COLOR-CNT > MAX-GREEN
+              move A-COLOR-CNT to MAX-GREEN
+           when A-UC = ' blu' and A-COLOR-CNT > MAX-BLUE
+              move A-COLOR-CNT to MAX-BLUE
+           when A-UC = ' red' and A-COLOR-CNT > MAX-RED
+              move A-COLOR-CNT to MAX-RED
+           end-evaluate
+           perform VALIDATE-BOUNDARY
+           .
+
+      *    A-UC only holds a 4-byte prefix of the color name (see the
+      *    "Should be too short!" comment above), so a match on " blu"
+      *    or " gre" has not actually matched the whole word "blue" or
+      *    "green" yet. This re-checks the character that follows the
+      *    FULL color word (not just the 4-byte prefix) and confirms
+      *    it is a digit, comma, semicolon or end-of-line, i.e. that a
+      *    real word boundary follows.
+      *    NOTE: this paragraph is only ever reached from
+      *    OLD-COUNT-COLORS, which only runs during TIME-COMPARISON's
+      *    startup benchmark pass, and WRITE-EXCEPTION-REC below
+      *    suppresses the actual EXCFIL write while TIMING-ACTIVE — so
+      *    in the shipped build this check never produces output. The
+      *    real, unguarded boundary check for the production path is
+      *    COUNT-COLORS-FAST's full-word match in PARSE-CLAUSE /
+      *    WRITE-EXCEPTION-REC-FAST below. Left in place so
+      *    OLD-COUNT-COLORS keeps mirroring PARSE-CLAUSE's structure
+      *    for the timing comparison. See request 006, 008.
+       VALIDATE-BOUNDARY section.
+           evaluate TRUE
+           when A-UC = ' gre' move 5 to A-WORD-LEN
+           when A-UC = ' blu' move 4 to A-WORD-LEN
+           when A-UC = ' red' move 3 to A-WORD-LEN
+           end-evaluate
+           compute A-BOUND-POS = A-IX + A-WORD-LEN
+           if A-BOUND-POS < length of trim(INDATA)
+              if AAA(A-BOUND-POS + 1:1) is not numeric
+                 and AAA(A-BOUND-POS + 1:1) not = ','
+                 and AAA(A-BOUND-POS + 1:1) not = ';'
+                 perform WRITE-EXCEPTION-REC
+              end-if
+           end-if
+           .
+
+       WRITE-EXCEPTION-REC section.
+           move A-GAME-NR to ER-GAME-NR
+           evaluate TRUE
+           when A-UC = ' gre' move 'GREEN' to ER-COLOR
+           when A-UC = ' blu' move 'BLUE'  to ER-COLOR
+           when A-UC = ' red' move 'RED'   to ER-COLOR
+           end-evaluate
+           move INDATA to ER-INDATA
+           move EXCREC-DTL to EXCREC
+           if not TIMING-ACTIVE
+              write EXCREC
+           end-if
+           .
+
+      *    Single left-to-right pass over the line: skip past the
+      *    "Game N:" label, then pull one "count color" clause at a
+      *    time with UNSTRING/POINTER, which only ever advances
+      *    forward through AAA instead of rescanning it once per
+      *    color the way OLD-COUNT-COLORS does. See request 008.
+       COUNT-COLORS-FAST section.
+           move trim(INDATA) to AAA
+           move length of AAA to W-LEN
+           perform varying W-PTR from 1 by 1
+                   until AAA(W-PTR:1) = ':'
+                      or W-PTR > W-LEN
+              continue
+           end-perform
+           add 2 to W-PTR
+           perform until W-PTR > W-LEN
+              move spaces to W-CLAUSE
+              unstring AAA delimited by ';' or ','
+                 into W-CLAUSE
+                 with pointer W-PTR
+              end-unstring
+              perform PARSE-CLAUSE
+           end-perform
+           .
+
+       PARSE-CLAUSE section.
+           move spaces to W-COUNT-STR W-COLOR-STR
+           move trim(W-CLAUSE) to W-CLAUSE
+           unstring W-CLAUSE delimited by ' '
+              into W-COUNT-STR W-COLOR-STR
+           end-unstring
+           move trim(W-COLOR-STR) to W-COLOR-TRIM
+      *    A count of 4 or more digits will not fit W-COUNT-NUM (pic
+      *    9(3)); log it and leave the maximums for this clause alone
+      *    instead of letting NUMVAL feed a truncated value into them.
+      *    See request 015.
+           if length of trim(W-COUNT-STR) > 3
+              perform WRITE-EXCEPTION-REC-FAST
+           else
+              compute W-COUNT-NUM = FUNCTION NUMVAL(trim(W-COUNT-STR))
+              evaluate W-COLOR-TRIM
+              when 'red'
+                 if W-COUNT-NUM > MAX-RED
+                    move W-COUNT-NUM to MAX-RED
+                 end-if
+              when 'green'
+                 if W-COUNT-NUM > MAX-GREEN
+                    move W-COUNT-NUM to MAX-GREEN
+                 end-if
+              when 'blue'
+                 if W-COUNT-NUM > MAX-BLUE
+                    move W-COUNT-NUM to MAX-BLUE
+                 end-if
+              when other
+                 perform WRITE-EXCEPTION-REC-FAST
+              end-evaluate
+           end-if
+           .
+
+      *    COUNT-COLORS-FAST matches the full color word rather than
+      *    a 4-byte prefix, so an unrecognized token here is a real
+      *    parsing failure, not the truncation false-positive that
+      *    VALIDATE-BOUNDARY guards against. See request 006, 008.
+       WRITE-EXCEPTION-REC-FAST section.
+           move A-GAME-NR to ER-GAME-NR
+           move W-COLOR-TRIM to ER-COLOR
+           move INDATA to ER-INDATA
+           move EXCREC-DTL to EXCREC
+           if not TIMING-ACTIVE
+              write EXCREC
+           end-if
+           .
+
+      *    Times OLD-COUNT-COLORS against COUNT-COLORS-FAST over the
+      *    same input.txt so the batch window improvement from the
+      *    single-pass rewrite can be confirmed rather than assumed.
+      *    Runs once at startup, ahead of (and separate from) the
+      *    real production pass below. See request 008.
+       TIME-COMPARISON section.
+           set TIMING-ACTIVE to true
+           move FUNCTION CURRENT-DATE to W-START-TS
+           open input INFIL
+           if INPUT-FS = '00'
+              read INFIL at end set V-INPUT-EOF to true end-read
+              perform until V-INPUT-EOF
+                 move ZERO to MAX-GREEN MAX-BLUE MAX-RED
+                 set FOUND-COLOR-INIT to TRUE
+                 set green to TRUE
+                 move -1 to A-IX
+                 perform OLD-COUNT-COLORS until FOUND-COLOR-NO
+                 set FOUND-COLOR-INIT to true
+                 set blue to TRUE
+                 move -1 to A-IX
+                 perform OLD-COUNT-COLORS until FOUND-COLOR-NO
+                 set FOUND-COLOR-INIT to true
+                 set red to TRUE
+                 move -1 to A-IX
+                 perform OLD-COUNT-COLORS until FOUND-COLOR-NO
+                 read INFIL at end set V-INPUT-EOF to true end-read
+              end-perform
+              close INFIL
+           end-if
+           move FUNCTION CURRENT-DATE to W-END-TS
+           perform COMPUTE-ELAPSED
+           move W-ELAPSED to W-OLD-ELAPSED
+
+           set V-INIT to true
+           move FUNCTION CURRENT-DATE to W-START-TS
+           open input INFIL
+           if INPUT-FS = '00'
+              read INFIL at end set V-INPUT-EOF to true end-read
+              perform until V-INPUT-EOF
+                 move ZERO to MAX-GREEN MAX-BLUE MAX-RED
+                 perform COUNT-COLORS-FAST
+                 read INFIL at end set V-INPUT-EOF to true end-read
+              end-perform
+              close INFIL
+           end-if
+           move FUNCTION CURRENT-DATE to W-END-TS
+           perform COMPUTE-ELAPSED
+           move W-ELAPSED to W-NEW-ELAPSED
+
+           move W-OLD-ELAPSED to W-ELAPSED-ED
+           display 'OLD COUNT-COLORS ELAPSED HUNDREDTHS=' W-ELAPSED-ED
+           move W-NEW-ELAPSED to W-ELAPSED-ED
+           display 'NEW COUNT-COLORS ELAPSED HUNDREDTHS=' W-ELAPSED-ED
+           move 'N' to W-TIMING-MODE
+           set V-INIT to true
+           .
+
+      *    Elapsed time between W-START-TS and W-END-TS (both
+      *    FUNCTION CURRENT-DATE values) in hundredths of a second.
+      *    Assumes both timestamps fall on the same day, which is
+      *    fine for a single batch run's timing comparison.
+       COMPUTE-ELAPSED section.
+           move W-START-TS(9:2) to W-HH
+           move W-START-TS(11:2) to W-MM
+           move W-START-TS(13:2) to W-SS
+           move W-START-TS(15:2) to W-HS
+           move W-END-TS(9:2) to W-HH2
+           move W-END-TS(11:2) to W-MM2
+           move W-END-TS(13:2) to W-SS2
+           move W-END-TS(15:2) to W-HS2
+           compute W-ELAPSED =
+               (W-HH2 - W-HH) * 360000
+             + (W-MM2 - W-MM) * 6000
+             + (W-SS2 - W-SS) * 100
+             + (W-HS2 - W-HS)
+           .
